@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author: RICARDO CABRAL DE MELO
+      * Date:08.08.2026
+      * Purpose:CONSULTA DE LATITUDE/LONGITUDE POR CNPJ (INTEGRACAO CEP)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPLOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CEP ASSIGN TO DISK
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS CNPJ-CEP
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS WS-RESULTADO-CEP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CEP VALUE OF FILE-ID IS "cep".
+       01 WID-ARQ-CEP.
+           05 CNPJ-CEP                 PIC 9(014).
+           05 LAT-CEP                  PIC S9(003)V9(008).
+           05 LON-CEP                  PIC S9(003)V9(008).
+       WORKING-STORAGE SECTION.
+       01 WS-RESULTADO-CEP             PIC 9(02).
+       LINKAGE SECTION.
+       01 PARAMETRES-CEP.
+       COPY CEPBOOK.
+       PROCEDURE DIVISION USING PARAMETRES-CEP.
+       MAIN-PROCEDURE.
+           PERFORM ABRE-ARQ-CEP
+           MOVE ZEROS TO COD-RETORNO-CEP
+           MOVE ZEROS TO LAT-RETORNO-CEP
+           MOVE ZEROS TO LON-RETORNO-CEP
+           IF WS-RESULTADO-CEP = ZEROS
+               MOVE CNPJ-PESQUISA-CEP TO CNPJ-CEP
+               READ ARQ-CEP
+                   INVALID KEY
+                       MOVE 1 TO COD-RETORNO-CEP
+               END-READ
+               IF COD-RETORNO-CEP = ZEROS
+                   MOVE LAT-CEP TO LAT-RETORNO-CEP
+                   MOVE LON-CEP TO LON-RETORNO-CEP
+               END-IF
+               CLOSE ARQ-CEP
+           ELSE
+               MOVE 1 TO COD-RETORNO-CEP
+           END-IF.
+           GOBACK.
+       ABRE-ARQ-CEP SECTION.
+           OPEN INPUT ARQ-CEP
+           IF WS-RESULTADO-CEP = 35
+               OPEN OUTPUT ARQ-CEP
+               CLOSE ARQ-CEP
+               OPEN INPUT ARQ-CEP
+           END-IF.
+           EXIT.
+       END PROGRAM CEPLOOKUP.
