@@ -0,0 +1,9 @@
+     ***********************************************
+     **BOOK PARA A ROTINA CEPLOOKUP
+     ***********************************************
+         05 ENTRADA-CEP.
+           10 CNPJ-PESQUISA-CEP        PIC 9(14).
+         05 SAIDA-CEP.
+           10 COD-RETORNO-CEP          PIC 9(01).
+           10 LAT-RETORNO-CEP          PIC S9(003)V9(008).
+           10 LON-RETORNO-CEP          PIC S9(003)V9(008).
