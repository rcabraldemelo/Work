@@ -25,6 +25,31 @@
              ORGANIZATION IS SEQUENTIAL
              ACCESS MODE IS SEQUENTIAL
              FILE STATUS        IS WS-RESULTADO-ACESSO.
+           SELECT ARQ-EXPORTACAO ASSIGN TO DISK
+             ORGANIZATION IS SEQUENTIAL
+             ACCESS MODE IS SEQUENTIAL
+             FILE STATUS        IS WS-RESULTADO-ACESSO.
+           SELECT ARQ-RELATORIO ASSIGN TO DISK
+             ORGANIZATION      IS LINE SEQUENTIAL
+             FILE STATUS       IS WS-RESULTADO-ACESSO.
+           SELECT ARQ-EXCECAO ASSIGN TO DISK
+             ORGANIZATION      IS LINE SEQUENTIAL
+             FILE STATUS       IS WS-RESULTADO-ACESSO.
+           SELECT ARQ-CLI-VEND ASSIGN TO DISK
+             ORGANIZATION       IS INDEXED
+             ACCESS MODE        IS DYNAMIC
+             RECORD KEY         IS COD-CLIENTE-CV
+             LOCK MODE          IS MANUAL
+             FILE STATUS        IS WS-RESULTADO-ACESSO.
+           SELECT ARQ-REJEITADOS ASSIGN TO DISK
+             ORGANIZATION      IS LINE SEQUENTIAL
+             FILE STATUS       IS WS-RESULTADO-ACESSO.
+           SELECT ARQ-CHECKPOINT ASSIGN TO DISK
+             ORGANIZATION      IS LINE SEQUENTIAL
+             FILE STATUS       IS WS-RESULTADO-ACESSO.
+           SELECT ARQ-HISTORICO ASSIGN TO DISK
+             ORGANIZATION      IS LINE SEQUENTIAL
+             FILE STATUS       IS WS-RESULTADO-ACESSO.
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-CLIENTE VALUE OF FILE-ID IS "cliente".
@@ -34,6 +59,9 @@
            05 RAZAO-CLIENTE            PIC X(40).
            05 LAT-CLIENTE              PIC S9(003)V9(008).
            05 LON-CLIENTE              PIC S9(003)V9(008).
+           05 SITUACAO-CLIENTE         PIC X(01).
+               88 ATIVO-CLIENTE        VALUE "A".
+               88 INATIVO-CLIENTE      VALUE "I".
        FD ARQ-VENDEDOR VALUE OF FILE-ID IS "vendedor".
        01 WID-ARQ-VENDEDOR.
            05 COD-VENDEDOR             PIC 9(003).
@@ -41,23 +69,88 @@
            05 NOME-VENDEDOR            PIC X(40).
            05 LAT-VENDEDOR             PIC S9(003)V9(008).
            05 LON-VENDEDOR             PIC S9(003)V9(008).
+           05 SITUACAO-VENDEDOR        PIC X(01).
+               88 ATIVO-VENDEDOR       VALUE "A".
+               88 INATIVO-VENDEDOR     VALUE "I".
+           05 CAPACIDADE-VENDEDOR      PIC 9(005).
        FD ARQ-IMPORTACAO VALUE OF FILE-ID IS NOMEARQ.
        01 WID-ARQ-IMPORTACAO.
-           05 FILLER                   PIC X(003).
+           05 TIPO-REG-IMP             PIC X(003).
+               88 REG-CLIENTE-IMP      VALUE "CLI".
+               88 REG-VENDEDOR-IMP     VALUE "VEN".
            05 COD-CLIENTE-IMP          PIC 9(007).
            05 CNPJ-CLIENTE-IMP         PIC 9(014).
            05 RAZAO-CLIENTE-IMP        PIC X(40).
            05 LAT-CLIENTE-IMP          PIC S9(003)V9(008).
            05 LON-CLIENTE-IMP          PIC S9(003)V9(008).
+           05 SITUACAO-CLIENTE-IMP     PIC X(001).
+       01 WID-ARQ-IMPORTACAO-VEN REDEFINES WID-ARQ-IMPORTACAO.
+           05 FILLER                   PIC X(003).
+           05 COD-VENDEDOR-IMP         PIC 9(003).
+           05 CPF-VENDEDOR-IMP         PIC 9(011).
+           05 NOME-VENDEDOR-IMP        PIC X(40).
+           05 LAT-VENDEDOR-IMP         PIC S9(003)V9(008).
+           05 LON-VENDEDOR-IMP         PIC S9(003)V9(008).
+           05 SITUACAO-VENDEDOR-IMP    PIC X(001).
+           05 CAPACIDADE-VENDEDOR-IMP  PIC 9(005).
+           05 FILLER                   PIC X(002).
+       FD ARQ-RELATORIO VALUE OF FILE-ID IS "relatorio.lst".
+       01 WID-ARQ-RELATORIO            PIC X(100).
+       FD ARQ-EXCECAO VALUE OF FILE-ID IS "excecoes.lst".
+       01 WID-ARQ-EXCECAO               PIC X(100).
+       FD ARQ-CLI-VEND VALUE OF FILE-ID IS "clivend".
+       01 WID-ARQ-CLI-VEND.
+           05 COD-CLIENTE-CV           PIC 9(007).
+           05 COD-VENDEDOR-CV          PIC 9(003).
+           05 DISTANCIA-CV             PIC 9(006)V9(003).
+       FD ARQ-REJEITADOS VALUE OF FILE-ID IS "rejeitados.lst".
+       01 WID-ARQ-REJEITADOS            PIC X(100).
+       FD ARQ-CHECKPOINT VALUE OF FILE-ID IS "importacao.ckp".
+       01 WID-ARQ-CHECKPOINT.
+           05 CKPT-NOMEARQ              PIC X(70).
+           05 CKPT-LIDOS                PIC 9(005).
+           05 CKPT-CARREGADOS           PIC 9(005).
+           05 CKPT-REJEITADOS           PIC 9(005).
+       FD ARQ-HISTORICO VALUE OF FILE-ID IS "historico.lst".
+       01 WID-ARQ-HISTORICO             PIC X(200).
+       FD ARQ-EXPORTACAO VALUE OF FILE-ID IS NOMEARQ-EXP.
+       01 WID-ARQ-EXPORTACAO.
+           05 TIPO-REG-EXP             PIC X(003).
+               88 REG-CLIENTE-EXP      VALUE "CLI".
+               88 REG-VENDEDOR-EXP     VALUE "VEN".
+           05 COD-CLIENTE-EXP          PIC 9(007).
+           05 CNPJ-CLIENTE-EXP         PIC 9(014).
+           05 RAZAO-CLIENTE-EXP        PIC X(40).
+           05 LAT-CLIENTE-EXP          PIC S9(003)V9(008).
+           05 LON-CLIENTE-EXP          PIC S9(003)V9(008).
+           05 SITUACAO-CLIENTE-EXP     PIC X(001).
+       01 WID-ARQ-EXPORTACAO-VEN REDEFINES WID-ARQ-EXPORTACAO.
+           05 FILLER                   PIC X(003).
+           05 COD-VENDEDOR-EXP         PIC 9(003).
+           05 CPF-VENDEDOR-EXP         PIC 9(011).
+           05 NOME-VENDEDOR-EXP        PIC X(40).
+           05 LAT-VENDEDOR-EXP         PIC S9(003)V9(008).
+           05 LON-VENDEDOR-EXP         PIC S9(003)V9(008).
+           05 SITUACAO-VENDEDOR-EXP    PIC X(001).
+           05 CAPACIDADE-VENDEDOR-EXP  PIC 9(005).
+           05 FILLER                   PIC X(002).
        WORKING-STORAGE SECTION.
        77 VALIDA                       PIC X(08) VALUE "VALIDA".
+       77 CEPLOOKUP                    PIC X(09) VALUE "CEPLOOKUP".
        77 NOMEARQ                      PIC X(70).
+       77 NOMEARQ-EXP                  PIC X(70).
+       77 WS-CONT-EXPORTADOS           PIC 9(05).
        01 WS-RESULTADO-ACESSO          PIC 9(02).
        77 WS-OPCAO1                    PIC X(01).
            88 CADASTRO     VALUE IS "C" "c".
            88 RELATORIO    VALUE IS "R" "r".
            88 EXECUCAO     VALUE IS "E" "e".
            88 ENCERRAR     VALUE IS "X" "x".
+           88 SAIR-MENU    VALUE IS "X" "x".
+           88 IMPRESSAO    VALUE IS "I" "i".
+           88 VALIDACAO    VALUE IS "V" "v".
+           88 ATRIBUICAO   VALUE IS "A" "a".
+           88 EXPORTACAO   VALUE IS "B" "b".
        77 WS-OPCAO2                    PIC X(01).
            88 CLIENTE      VALUE IS "c" "C".
            88 VENDEDOR     VALUE IS "V" "v".
@@ -67,7 +160,53 @@
            88 ALTERACAO    VALUE IS "A" "a".
            88 EXCLUSAO     VALUE IS "E" "e".
            88 IMPORTACAO   VALUE IS "M" "m".
+           88 PESQUISA     VALUE IS "P" "p".
            88 VOLTARC      VALUE IS "X" "x".
+       77 WS-PESQUISA-TERMO             PIC X(40).
+       77 WS-PESQUISA-LEN               PIC 9(02).
+       77 WS-PESQUISA-POS               PIC 9(02).
+       77 WS-PESQUISA-ACHOU             PIC 9(01).
+           88 PESQUISA-ACHOU            VALUE IS 1.
+       77 WS-CNPJ-ALFA                  PIC X(014).
+       77 WS-CPF-ALFA                   PIC X(011).
+       77 WS-OPERADOR                   PIC X(20).
+       77 WS-RETRY-MAX                  PIC 9(02) VALUE 05.
+       77 WS-RETRY-CONT                 PIC 9(02).
+       77 WS-RETRY-ESPERA               PIC 9(05).
+       77 WS-RETRY-LIMITE               PIC 9(05).
+       77 WS-MODO-VALIDACAO             PIC 9(01).
+           88 EM-VALIDACAO              VALUE 1.
+       77 WS-CEP-DIVERGENTE             PIC 9(01).
+           88 CEP-DIVERGENTE            VALUE 1.
+       77 WS-DIF-LAT-CEP                PIC S9(006)V9(008).
+       77 WS-DIF-LON-CEP                PIC S9(006)V9(008).
+       77 WS-TOLERANCIA-CEP             PIC S9(003)V9(008) VALUE 0.01.
+       01 WS-HS-CLIENTE.
+           05 WS-HS-COD-CLIENTE      PIC 9(007).
+           05 WS-HS-CNPJ-CLIENTE     PIC 9(014).
+           05 WS-HS-RAZAO-CLIENTE    PIC X(40).
+           05 WS-HS-SITUACAO-CLIENTE PIC X(01).
+       01 WS-HS-VENDEDOR.
+           05 WS-HS-COD-VENDEDOR     PIC 9(003).
+           05 WS-HS-CPF-VENDEDOR     PIC 9(011).
+           05 WS-HS-NOME-VENDEDOR    PIC X(40).
+           05 WS-HS-SITUACAO-VENDEDOR PIC X(01).
+       01 WS-LINHA-HISTORICO.
+           05 WS-HIST-DATA           PIC 9(008).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-HIST-HORA           PIC 9(008).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-HIST-TIPO           PIC X(09).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-HIST-COD            PIC Z(006)9.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-HIST-OPERACAO       PIC X(09).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-HIST-OPERADOR       PIC X(20).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-HIST-ANTES          PIC X(66).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 WS-HIST-DEPOIS         PIC X(66).
        01 WS-CABECALHO.
            05 WS-CAB-PARTE1         PIC X(22).
            05 WS-CAB-PARTE2         PIC X(15).
@@ -77,12 +216,74 @@
            88 REG-OK      VALUE IS 1.
        01 WS-ARQ-FIM               PIC 9(01).
            88 ARQ-FIM     VALUE IS 1.
+       01 WS-ARQ-FIM-VEND          PIC 9(01).
+           88 ARQ-FIM-VEND VALUE IS 1.
        01 POSL                     PIC 9(03).
        01 POSC                     PIC 9(03).
        77 WS-MSGERRO               PIC X(80).
        77 WS-ERRO                  PIC X(01).
        77 WS-MSG                   PIC X(50).
        77 WS-LINHA                 PIC 9(03).
+       77 WS-LINHA-REL              PIC 9(03).
+       77 WS-PAGINA-REL             PIC 9(03).
+       01 WS-LINHA-RELATORIO.
+           05 WS-REL-COD            PIC Z(006)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-DOC            PIC Z(013)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-NOME           PIC X(40).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-LAT            PIC -(003)9.9(008).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REL-LON            PIC -(003)9.9(008).
+       77 WS-CONT-EXCECAO           PIC 9(05).
+       01 WS-LINHA-EXCECAO.
+           05 WS-EXC-TIPO           PIC X(09).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-EXC-COD            PIC Z(006)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-EXC-MSG            PIC X(50).
+       77 WS-CONT-LIDOS             PIC 9(05).
+       77 WS-CONT-CARREGADOS        PIC 9(05).
+       77 WS-CONT-REJEITADOS        PIC 9(05).
+       01 WS-LINHA-REJEITADO.
+           05 WS-REJ-TIPO           PIC X(09).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REJ-COD            PIC Z(006)9.
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 WS-REJ-MSG            PIC X(50).
+       77 WS-CKPT-INTERVALO         PIC 9(05) VALUE 50.
+       77 WS-CKPT-PULAR             PIC 9(05).
+       77 WS-OPCAO-RETOMA           PIC X(01).
+           88 RETOMA-IMPORTACAO     VALUE IS "S" "s".
+       01 WS-SNAPSHOT-CLIENTE.
+           05 WS-SNAP-COD-CLIENTE   PIC 9(007).
+           05 WS-SNAP-CNPJ-CLIENTE  PIC 9(014).
+           05 WS-SNAP-RAZAO-CLIENTE PIC X(40).
+           05 WS-SNAP-LAT-CLIENTE   PIC S9(003)V9(008).
+           05 WS-SNAP-LON-CLIENTE   PIC S9(003)V9(008).
+           05 WS-SNAP-SITUACAO-CLIENTE PIC X(01).
+       01 WS-SNAPSHOT-VENDEDOR.
+           05 WS-SNAP-COD-VENDEDOR  PIC 9(003).
+           05 WS-SNAP-CPF-VENDEDOR  PIC 9(011).
+           05 WS-SNAP-NOME-VENDEDOR PIC X(40).
+           05 WS-SNAP-LAT-VENDEDOR  PIC S9(003)V9(008).
+           05 WS-SNAP-LON-VENDEDOR  PIC S9(003)V9(008).
+           05 WS-SNAP-SITUACAO-VENDEDOR PIC X(01).
+           05 WS-SNAP-CAPACIDADE-VENDEDOR PIC 9(005).
+       77 WS-VEND-ESCOLHIDO         PIC 9(003).
+       01 WS-CARGA-VENDEDORES.
+           05 WS-CARGA-VENDEDOR     PIC 9(005) OCCURS 999 TIMES.
+       01 WS-CALC-DISTANCIA.
+           05 WS-DIF-LAT            PIC S9(006)V9(008).
+           05 WS-DIF-LON            PIC S9(006)V9(008).
+           05 WS-SOMA-QUAD          PIC S9(009)V9(008).
+           05 WS-DIST-ATUAL         PIC S9(006)V9(008).
+           05 WS-MENOR-DIST         PIC S9(006)V9(008).
+       01 VALIDA-DADOS.
+       COPY VALIDABOOK.
+       01 CEP-DADOS.
+       COPY CEPBOOK.
        COPY screenio.
        SCREEN SECTION.
        01 TELA.
@@ -123,19 +324,22 @@
            05 LINE 11 COLUMN 05 VALUE "A - ALTERACAO".
            05 LINE 12 COLUMN 05 VALUE "E - EXCLUSAO".
            05 LINE 13 COLUMN 05 VALUE "M - IMPORTACAO".
-           05 LINE 14 COLUMN 05 VALUE "X - VOLTAR".
-           05 LINE 15 COLUMN 05 VALUE "OPCAO: ".
-           05 LINE 15 COLUMN 12 USING WS-OPCAO3 AUTO.
+           05 LINE 14 COLUMN 05 VALUE "P - PESQUISA".
+           05 LINE 15 COLUMN 05 VALUE "X - VOLTAR".
+           05 LINE 16 COLUMN 05 VALUE "OPCAO: ".
+           05 LINE 16 COLUMN 12 USING WS-OPCAO3 AUTO.
        01 TELA-MENU-RELATORIO FOREGROUND-COLOR 6.
-           05 LINE 10 COLUMN 05 VALUE "RELATORIO".
+           05 LINE 10 COLUMN 05 VALUE "I - IMPRESSAO CADASTRO".
            05 LINE 12 COLUMN 05 VALUE "X - VOLTAR".
            05 LINE 13 COLUMN 05 VALUE "OPCAO: ".
            05 LINE 13 COLUMN 12 USING WS-OPCAO1 AUTO.
        01 TELA-MENU-EXECUCAO FOREGROUND-COLOR 6.
-           05 LINE 10 COLUMN 05 VALUE "EXECUCAO".
-           05 LINE 12 COLUMN 05 VALUE "X - VOLTAR".
-           05 LINE 13 COLUMN 05 VALUE "OPCAO: ".
-           05 LINE 13 COLUMN 12 USING WS-OPCAO1 AUTO.
+           05 LINE 10 COLUMN 05 VALUE "V - VALIDACAO DO CADASTRO".
+           05 LINE 11 COLUMN 05 VALUE "A - ATRIBUICAO DE VENDEDOR".
+           05 LINE 12 COLUMN 05 VALUE "B - BACKUP (EXPORTACAO)".
+           05 LINE 13 COLUMN 05 VALUE "X - VOLTAR".
+           05 LINE 14 COLUMN 05 VALUE "OPCAO: ".
+           05 LINE 14 COLUMN 12 USING WS-OPCAO1 AUTO.
        01 TELA-CADASTRO-CLIENTE FOREGROUND-COLOR 6.
            05 LINE 10 COLUMN 05 VALUE "CODIGO CLIENTE:".
            05 LINE 10 COLUMN 27 PIC 9(07) USING COD-CLIENTE
@@ -162,11 +366,25 @@
            05 LINE 13 COLUMN 27 PIC S9(003)V9(008) USING LAT-VENDEDOR.
            05 LINE 14 COLUMN 05 VALUE "LONGITUDE.....:".
            05 LINE 14 COLUMN 27 PIC S9(003)V9(008) USING LON-VENDEDOR.
+           05 LINE 15 COLUMN 05 VALUE "CAPAC.CLIENTES:".
+           05 LINE 15 COLUMN 27 PIC 9(05) USING CAPACIDADE-VENDEDOR
+           BLANK WHEN ZEROS.
        01 TELA-ARQ-IMPORTACAO FOREGROUND-COLOR 6.
            05 LINE 10 COLUMN 05 VALUE "ARQUIVO A IMPORTAR: ".
            05 LINE 11 COLUMN 05 PIC X(70) USING NOMEARQ.
-       01 VALIDA-DADOS.
-       COPY VALIDABOOK.
+       01 TELA-ARQ-EXPORTACAO FOREGROUND-COLOR 6.
+           05 LINE 10 COLUMN 05 VALUE "ARQUIVO DE BACKUP: ".
+           05 LINE 11 COLUMN 05 PIC X(70) USING NOMEARQ-EXP.
+       01 TELA-RETOMA-IMPORTACAO FOREGROUND-COLOR 6.
+           05 LINE 10 COLUMN 05 VALUE
+              "EXISTE IMPORTACAO INTERROMPIDA PARA ESTE ARQUIVO.".
+           05 LINE 11 COLUMN 05 VALUE
+              "DESEJA RETOMAR DO PONTO DE PARADA? (S/N): ".
+           05 LINE 11 COLUMN 48 USING WS-OPCAO-RETOMA AUTO.
+       01 TELA-PESQUISA FOREGROUND-COLOR 6.
+           05 LINE 10 COLUMN 05 VALUE
+              "PESQUISA POR RAZAO/NOME OU CNPJ/CPF (ESC SAI): ".
+           05 LINE 11 COLUMN 05 PIC X(40) USING WS-PESQUISA-TERMO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        PERFORM ABRE-ARQUIVO
@@ -179,11 +397,12 @@
                    WHEN CADASTRO
                        PERFORM EXECUTA-CADASTRO
                    WHEN RELATORIO
-                       PERFORM MONTA-TELA-RELATORIO
+                       PERFORM EXECUTA-MENU-RELATORIO
                    WHEN EXECUCAO
-                        PERFORM MONTA-TELA-EXECUCAO
+                        PERFORM EXECUTA-MENU-EXECUCAO
                    WHEN ENCERRAR
                         CLOSE ARQ-CLIENTE ARQ-VENDEDOR ARQ-IMPORTACAO
+                               ARQ-CLI-VEND
                         STOP RUN
                END-EVALUATE
        END-PERFORM.
@@ -200,6 +419,28 @@
                CLOSE ARQ-VENDEDOR
                OPEN I-O ARQ-VENDEDOR
            END-IF.
+       OPEN I-O ARQ-CLI-VEND
+           IF WS-RESULTADO-ACESSO = 35
+               OPEN OUTPUT ARQ-CLI-VEND
+               CLOSE ARQ-CLI-VEND
+               OPEN I-O ARQ-CLI-VEND
+           END-IF.
+       ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+       IF WS-OPERADOR = SPACES
+           MOVE "DESCONHECIDO" TO WS-OPERADOR
+       END-IF.
+           EXIT.
+       GRAVA-HISTORICO SECTION.
+           ACCEPT WS-HIST-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-HIST-HORA FROM TIME
+           MOVE WS-OPERADOR TO WS-HIST-OPERADOR
+           OPEN EXTEND ARQ-HISTORICO
+           IF WS-RESULTADO-ACESSO = 35
+              OPEN OUTPUT ARQ-HISTORICO
+           END-IF
+           MOVE WS-LINHA-HISTORICO TO WID-ARQ-HISTORICO
+           WRITE WID-ARQ-HISTORICO
+           CLOSE ARQ-HISTORICO.
            EXIT.
        EXECUTA-CADASTRO SECTION.
            PERFORM UNTIL VOLTAR
@@ -212,6 +453,348 @@
                END-EVALUATE
            END-PERFORM.
            EXIT.
+       EXECUTA-MENU-RELATORIO SECTION.
+           PERFORM UNTIL SAIR-MENU
+               PERFORM MONTA-TELA-RELATORIO
+               EVALUATE TRUE
+                   WHEN IMPRESSAO
+                       PERFORM EXECUTA-RELATORIO
+               END-EVALUATE
+           END-PERFORM.
+           EXIT.
+       EXECUTA-RELATORIO SECTION.
+           MOVE 1 TO WS-PAGINA-REL
+           OPEN OUTPUT ARQ-RELATORIO
+           IF WS-RESULTADO-ACESSO = ZEROS
+               PERFORM IMPRIME-CABECALHO-CLIENTE
+               MOVE ZEROS TO WS-ARQ-FIM
+               MOVE ZEROS TO COD-CLIENTE
+               START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+                   INVALID KEY
+                       MOVE 1 TO WS-ARQ-FIM
+               END-START
+               PERFORM UNTIL ARQ-FIM
+                   READ ARQ-CLIENTE NEXT RECORD WITH NO LOCK
+                       AT END
+                           MOVE 1 TO WS-ARQ-FIM
+                       NOT AT END
+                           PERFORM IMPRIME-LINHA-CLIENTE
+                   END-READ
+               END-PERFORM
+               MOVE 1 TO WS-PAGINA-REL
+               PERFORM IMPRIME-CABECALHO-VENDEDOR
+               MOVE ZEROS TO WS-ARQ-FIM
+               MOVE ZEROS TO COD-VENDEDOR
+               START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+                   INVALID KEY
+                       MOVE 1 TO WS-ARQ-FIM
+               END-START
+               PERFORM UNTIL ARQ-FIM
+                   READ ARQ-VENDEDOR NEXT RECORD WITH NO LOCK
+                       AT END
+                           MOVE 1 TO WS-ARQ-FIM
+                       NOT AT END
+                           PERFORM IMPRIME-LINHA-VENDEDOR
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-RELATORIO
+               MOVE "RELATORIO GERADO: relatorio.lst" TO WS-MSG
+           ELSE
+               PERFORM TRADUZ-RESULTADO-ACESSO
+           END-IF
+           DISPLAY TELA-ERRO
+           ACCEPT TELA-ERRO
+           DISPLAY TELA-MSG.
+           EXIT.
+       IMPRIME-CABECALHO-CLIENTE SECTION.
+           MOVE ZEROS TO WS-LINHA-REL
+           MOVE SPACES TO WID-ARQ-RELATORIO
+           STRING "RELATORIO DE CLIENTES - PAGINA "
+                  WS-PAGINA-REL DELIMITED BY SIZE
+                  INTO WID-ARQ-RELATORIO
+           END-STRING
+           WRITE WID-ARQ-RELATORIO
+           MOVE "COD     CNPJ           RAZAO SOCIAL"
+                TO WID-ARQ-RELATORIO
+           WRITE WID-ARQ-RELATORIO
+           MOVE SPACES TO WID-ARQ-RELATORIO
+           WRITE WID-ARQ-RELATORIO.
+           EXIT.
+       IMPRIME-LINHA-CLIENTE SECTION.
+           IF WS-LINHA-REL >= 50
+               ADD 1 TO WS-PAGINA-REL
+               PERFORM IMPRIME-CABECALHO-CLIENTE
+           END-IF
+           MOVE COD-CLIENTE  TO WS-REL-COD
+           MOVE CNPJ-CLIENTE TO WS-REL-DOC
+           MOVE RAZAO-CLIENTE TO WS-REL-NOME
+           MOVE LAT-CLIENTE  TO WS-REL-LAT
+           MOVE LON-CLIENTE  TO WS-REL-LON
+           MOVE WS-LINHA-RELATORIO TO WID-ARQ-RELATORIO
+           WRITE WID-ARQ-RELATORIO
+           ADD 1 TO WS-LINHA-REL.
+           EXIT.
+       IMPRIME-CABECALHO-VENDEDOR SECTION.
+           MOVE ZEROS TO WS-LINHA-REL
+           MOVE SPACES TO WID-ARQ-RELATORIO
+           STRING "RELATORIO DE VENDEDORES - PAGINA "
+                  WS-PAGINA-REL DELIMITED BY SIZE
+                  INTO WID-ARQ-RELATORIO
+           END-STRING
+           WRITE WID-ARQ-RELATORIO
+           MOVE "COD     CPF            NOME"
+                TO WID-ARQ-RELATORIO
+           WRITE WID-ARQ-RELATORIO
+           MOVE SPACES TO WID-ARQ-RELATORIO
+           WRITE WID-ARQ-RELATORIO.
+           EXIT.
+       IMPRIME-LINHA-VENDEDOR SECTION.
+           IF WS-LINHA-REL >= 50
+               ADD 1 TO WS-PAGINA-REL
+               PERFORM IMPRIME-CABECALHO-VENDEDOR
+           END-IF
+           MOVE COD-VENDEDOR  TO WS-REL-COD
+           MOVE CPF-VENDEDOR  TO WS-REL-DOC
+           MOVE NOME-VENDEDOR TO WS-REL-NOME
+           MOVE LAT-VENDEDOR  TO WS-REL-LAT
+           MOVE LON-VENDEDOR  TO WS-REL-LON
+           MOVE WS-LINHA-RELATORIO TO WID-ARQ-RELATORIO
+           WRITE WID-ARQ-RELATORIO
+           ADD 1 TO WS-LINHA-REL.
+           EXIT.
+       EXECUTA-MENU-EXECUCAO SECTION.
+           PERFORM UNTIL SAIR-MENU
+               PERFORM MONTA-TELA-EXECUCAO
+               EVALUATE TRUE
+                   WHEN VALIDACAO
+                       PERFORM EXECUTA-VALIDACAO
+                   WHEN ATRIBUICAO
+                       PERFORM EXECUTA-ATRIBUICAO
+                   WHEN EXPORTACAO
+                       PERFORM MONTA-TELA-ARQUIVO-EXPORTACAO
+                       PERFORM EXECUTA-EXPORTACAO
+               END-EVALUATE
+           END-PERFORM.
+           EXIT.
+       EXECUTA-VALIDACAO SECTION.
+           MOVE ZEROS TO WS-CONT-EXCECAO
+           MOVE 1 TO WS-MODO-VALIDACAO
+           OPEN OUTPUT ARQ-EXCECAO
+           IF WS-RESULTADO-ACESSO = ZEROS
+               MOVE ZEROS TO WS-ARQ-FIM
+               MOVE ZEROS TO COD-CLIENTE
+               START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+                   INVALID KEY
+                       MOVE 1 TO WS-ARQ-FIM
+               END-START
+               PERFORM UNTIL ARQ-FIM
+                   READ ARQ-CLIENTE NEXT RECORD WITH NO LOCK
+                       AT END
+                           MOVE 1 TO WS-ARQ-FIM
+                       NOT AT END
+                           MOVE ZEROS TO WS-ARQ
+                           PERFORM CRITICA-DADOS-CLIENTE
+                           IF NOT ARQ-OK
+                               PERFORM GRAVA-EXCECAO-CLIENTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE ZEROS TO WS-ARQ-FIM
+               MOVE ZEROS TO COD-VENDEDOR
+               START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+                   INVALID KEY
+                       MOVE 1 TO WS-ARQ-FIM
+               END-START
+               PERFORM UNTIL ARQ-FIM
+                   READ ARQ-VENDEDOR NEXT RECORD WITH NO LOCK
+                       AT END
+                           MOVE 1 TO WS-ARQ-FIM
+                       NOT AT END
+                           MOVE ZEROS TO WS-ARQ
+                           PERFORM CRITICA-DADOS-VENDEDOR
+                           IF NOT ARQ-OK
+                               PERFORM GRAVA-EXCECAO-VENDEDOR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-EXCECAO
+               STRING "VALIDACAO CONCLUIDA - EXCECOES: "
+                      WS-CONT-EXCECAO DELIMITED BY SIZE
+                      INTO WS-MSG
+               END-STRING
+           ELSE
+               PERFORM TRADUZ-RESULTADO-ACESSO
+           END-IF
+           MOVE ZEROS TO WS-MODO-VALIDACAO
+           DISPLAY TELA-ERRO
+           ACCEPT TELA-ERRO
+           DISPLAY TELA-MSG.
+           EXIT.
+       GRAVA-EXCECAO-CLIENTE SECTION.
+           MOVE "CLIENTE" TO WS-EXC-TIPO
+           MOVE COD-CLIENTE TO WS-EXC-COD
+           MOVE WS-MSG TO WS-EXC-MSG
+           MOVE WS-LINHA-EXCECAO TO WID-ARQ-EXCECAO
+           WRITE WID-ARQ-EXCECAO
+           ADD 1 TO WS-CONT-EXCECAO.
+           EXIT.
+       GRAVA-EXCECAO-VENDEDOR SECTION.
+           MOVE "VENDEDOR" TO WS-EXC-TIPO
+           MOVE COD-VENDEDOR TO WS-EXC-COD
+           MOVE WS-MSG TO WS-EXC-MSG
+           MOVE WS-LINHA-EXCECAO TO WID-ARQ-EXCECAO
+           WRITE WID-ARQ-EXCECAO
+           ADD 1 TO WS-CONT-EXCECAO.
+           EXIT.
+       EXECUTA-ATRIBUICAO SECTION.
+           MOVE ZEROS TO WS-CARGA-VENDEDORES
+           MOVE ZEROS TO WS-ARQ-FIM
+           MOVE ZEROS TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+               INVALID KEY
+                   MOVE 1 TO WS-ARQ-FIM
+           END-START
+           PERFORM UNTIL ARQ-FIM
+               READ ARQ-CLIENTE NEXT RECORD WITH NO LOCK
+                   AT END
+                       MOVE 1 TO WS-ARQ-FIM
+                   NOT AT END
+                       IF ATIVO-CLIENTE
+                           PERFORM ATRIBUI-VENDEDOR-CLIENTE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE "ATRIBUICAO DE VENDEDORES CONCLUIDA" TO WS-MSG
+           DISPLAY TELA-ERRO
+           ACCEPT TELA-ERRO
+           DISPLAY TELA-MSG.
+           EXIT.
+       ATRIBUI-VENDEDOR-CLIENTE SECTION.
+           MOVE 999999.99999999 TO WS-MENOR-DIST
+           MOVE ZEROS TO WS-VEND-ESCOLHIDO
+           MOVE ZEROS TO WS-ARQ-FIM-VEND
+           MOVE ZEROS TO COD-VENDEDOR
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+               INVALID KEY
+                   MOVE 1 TO WS-ARQ-FIM-VEND
+           END-START
+           PERFORM UNTIL ARQ-FIM-VEND
+               READ ARQ-VENDEDOR NEXT RECORD WITH NO LOCK
+                   AT END
+                       MOVE 1 TO WS-ARQ-FIM-VEND
+                   NOT AT END
+                       IF ATIVO-VENDEDOR AND
+                          (CAPACIDADE-VENDEDOR = ZEROS OR
+                           WS-CARGA-VENDEDOR(COD-VENDEDOR) <
+                           CAPACIDADE-VENDEDOR)
+                          PERFORM CALCULA-DISTANCIA
+                          IF WS-DIST-ATUAL < WS-MENOR-DIST
+                              MOVE WS-DIST-ATUAL TO WS-MENOR-DIST
+                              MOVE COD-VENDEDOR TO WS-VEND-ESCOLHIDO
+                          END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-VEND-ESCOLHIDO NOT = ZEROS
+               ADD 1 TO WS-CARGA-VENDEDOR(WS-VEND-ESCOLHIDO)
+               PERFORM GRAVA-ATRIBUICAO-CLIENTE
+           END-IF.
+           EXIT.
+       CALCULA-DISTANCIA SECTION.
+           COMPUTE WS-DIF-LAT = LAT-CLIENTE - LAT-VENDEDOR
+           COMPUTE WS-DIF-LON = LON-CLIENTE - LON-VENDEDOR
+           COMPUTE WS-SOMA-QUAD = (WS-DIF-LAT * WS-DIF-LAT)
+                                + (WS-DIF-LON * WS-DIF-LON)
+           COMPUTE WS-DIST-ATUAL = FUNCTION SQRT(WS-SOMA-QUAD).
+           EXIT.
+       GRAVA-ATRIBUICAO-CLIENTE SECTION.
+           MOVE COD-CLIENTE TO COD-CLIENTE-CV
+           MOVE WS-VEND-ESCOLHIDO TO COD-VENDEDOR-CV
+           MOVE WS-MENOR-DIST TO DISTANCIA-CV
+           WRITE WID-ARQ-CLI-VEND
+               INVALID KEY
+                   REWRITE WID-ARQ-CLI-VEND
+           END-WRITE.
+           EXIT.
+       EXECUTA-EXPORTACAO SECTION.
+           PERFORM UNTIL COB-CRT-STATUS = COB-SCR-ESC
+           IF NOMEARQ-EXP = SPACES
+              MOVE 'FAVOR INFORMAR O NOME DO ARQUIVO' TO WS-MSG
+              DISPLAY TELA-ERRO
+              ACCEPT TELA-ERRO
+              DISPLAY TELA-MSG
+           ELSE
+              OPEN OUTPUT ARQ-EXPORTACAO
+              IF WS-RESULTADO-ACESSO = ZEROS
+                 MOVE ZEROS TO WS-CONT-EXPORTADOS
+                 PERFORM EXPORTA-CLIENTES
+                 PERFORM EXPORTA-VENDEDORES
+                 CLOSE ARQ-EXPORTACAO
+                 STRING WS-CONT-EXPORTADOS DELIMITED BY SIZE
+                        ' REGISTROS EXPORTADOS' DELIMITED BY SIZE
+                        INTO WS-MSG
+                 END-STRING
+              ELSE
+                 PERFORM TRADUZ-RESULTADO-ACESSO
+              END-IF
+              DISPLAY TELA-ERRO
+              ACCEPT TELA-ERRO
+              DISPLAY TELA-MSG
+           END-IF
+           PERFORM MONTA-TELA-ARQUIVO-EXPORTACAO
+           END-PERFORM.
+           EXIT.
+       EXPORTA-CLIENTES SECTION.
+           MOVE ZEROS TO WS-ARQ-FIM
+           MOVE ZEROS TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+               INVALID KEY
+                  MOVE 1 TO WS-ARQ-FIM
+           END-START
+           PERFORM UNTIL ARQ-FIM
+               READ ARQ-CLIENTE NEXT RECORD WITH NO LOCK
+                   AT END
+                      MOVE 1 TO WS-ARQ-FIM
+                   NOT AT END
+                      MOVE "CLI"            TO TIPO-REG-EXP
+                      MOVE COD-CLIENTE      TO COD-CLIENTE-EXP
+                      MOVE CNPJ-CLIENTE     TO CNPJ-CLIENTE-EXP
+                      MOVE RAZAO-CLIENTE    TO RAZAO-CLIENTE-EXP
+                      MOVE LAT-CLIENTE      TO LAT-CLIENTE-EXP
+                      MOVE LON-CLIENTE      TO LON-CLIENTE-EXP
+                      MOVE SITUACAO-CLIENTE TO SITUACAO-CLIENTE-EXP
+                      WRITE WID-ARQ-EXPORTACAO
+                      ADD 1 TO WS-CONT-EXPORTADOS
+               END-READ
+           END-PERFORM.
+           EXIT.
+       EXPORTA-VENDEDORES SECTION.
+           MOVE ZEROS TO WS-ARQ-FIM-VEND
+           MOVE ZEROS TO COD-VENDEDOR
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+               INVALID KEY
+                  MOVE 1 TO WS-ARQ-FIM-VEND
+           END-START
+           PERFORM UNTIL ARQ-FIM-VEND
+               READ ARQ-VENDEDOR NEXT RECORD WITH NO LOCK
+                   AT END
+                      MOVE 1 TO WS-ARQ-FIM-VEND
+                   NOT AT END
+                      MOVE SPACES            TO WID-ARQ-EXPORTACAO
+                      MOVE "VEN"             TO TIPO-REG-EXP
+                      MOVE COD-VENDEDOR      TO COD-VENDEDOR-EXP
+                      MOVE CPF-VENDEDOR      TO CPF-VENDEDOR-EXP
+                      MOVE NOME-VENDEDOR     TO NOME-VENDEDOR-EXP
+                      MOVE LAT-VENDEDOR      TO LAT-VENDEDOR-EXP
+                      MOVE LON-VENDEDOR      TO LON-VENDEDOR-EXP
+                      MOVE SITUACAO-VENDEDOR TO SITUACAO-VENDEDOR-EXP
+                      MOVE CAPACIDADE-VENDEDOR
+                           TO CAPACIDADE-VENDEDOR-EXP
+                      WRITE WID-ARQ-EXPORTACAO
+                      ADD 1 TO WS-CONT-EXPORTADOS
+               END-READ
+           END-PERFORM.
+           EXIT.
        EXECUTA-TELA-CLIENTE SECTION.
            PERFORM UNTIL VOLTARC
                PERFORM MONTA-TELA-CLIENTE
@@ -228,6 +811,9 @@
                    WHEN IMPORTACAO
                         PERFORM MONTA-TELA-ARQUIVO-IMPORTACAO
                         PERFORM EXECUTA-IMPORTACAO
+                   WHEN PESQUISA
+                        PERFORM MONTA-TELA-PESQUISA
+                        PERFORM EXECUTA-PESQUISA-CLIENTE
                END-EVALUATE
            END-PERFORM.
            EXIT.
@@ -237,21 +823,35 @@
                EVALUATE TRUE
                    WHEN INCLUSAO
                         PERFORM MONTA-TELA-CADASTRO-VENDEDOR
+                        PERFORM EXECUTA-INCLUSAO-VENDEDOR
                    WHEN ALTERACAO
                         PERFORM MONTA-TELA-CADASTRO-VENDEDOR
+                        PERFORM EXECUTA-ALTERACAO-VENDEDOR
                    WHEN EXCLUSAO
                         PERFORM MONTA-TELA-CADASTRO-VENDEDOR
+                        PERFORM EXECUTA-EXCLUSAO-VENDEDOR
                    WHEN IMPORTACAO
-                        PERFORM MONTA-TELA-CADASTRO-VENDEDOR
+                        PERFORM MONTA-TELA-ARQUIVO-IMPORTACAO
+                        PERFORM EXECUTA-IMPORTACAO
+                   WHEN PESQUISA
+                        PERFORM MONTA-TELA-PESQUISA
+                        PERFORM EXECUTA-PESQUISA-VENDEDOR
                END-EVALUATE
            END-PERFORM.
-           PERFORM EXECUTA-TELA-CLIENTE.
-       EXIT.
+           EXIT.
        EXECUTA-INCLUSAO-CLIENTE SECTION.
            PERFORM UNTIL COB-CRT-STATUS = COB-SCR-ESC
                PERFORM CRITICA-DADOS-CLIENTE
                IF ARQ-OK
+                   MOVE "A" TO SITUACAO-CLIENTE
                    WRITE WID-ARQ-CLIENTE
+                   MOVE "CLIENTE" TO WS-HIST-TIPO
+                   MOVE COD-CLIENTE TO WS-HIST-COD
+                   MOVE "INCLUSAO" TO WS-HIST-OPERACAO
+                   MOVE SPACES TO WS-HIST-ANTES
+                   STRING "CNPJ=" CNPJ-CLIENTE " RAZAO=" RAZAO-CLIENTE
+                          DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+                   PERFORM GRAVA-HISTORICO
                    PERFORM INICIALIZA-INCLUSAO-CLIENTE
                ELSE
                    DISPLAY TELA-ERRO
@@ -271,13 +871,23 @@
                   IF RAZAO-CLIENTE = SPACES
                      MOVE "INFORME A RAZAO SOCIAL DO CLIENTE" TO WS-MSG
                   ELSE
+                      MOVE ZEROS TO WS-CEP-DIVERGENTE
+                      IF LAT-CLIENTE = ZEROS AND LON-CLIENTE = ZEROS
+                         IF NOT EM-VALIDACAO
+                            PERFORM CHAMA-CEPLOOKUP
+                         END-IF
+                      ELSE
+                         PERFORM VERIFICA-CEP-DIVERGENTE
+                      END-IF
                       IF LAT-CLIENTE = ZEROS
                          MOVE "INFORME LATITUDE VALIDA" TO WS-MSG
                       ELSE
                           IF LON-CLIENTE = ZEROS
                              MOVE "INFORME LONGITUDE VALIDA" TO WS-MSG
                           ELSE
-                             MOVE 1 TO WS-ARQ
+                             IF NOT CEP-DIVERGENTE
+                                MOVE 1 TO WS-ARQ
+                             END-IF
                           END-IF
                       END-IF
                   END-IF
@@ -287,8 +897,54 @@
                MOVE 2 TO FUNCAO
                MOVE CNPJ-CLIENTE TO DADO-VALIDAR
                PERFORM CHAMA-VALIDA
+           END-IF
+           IF ARQ-OK
+               PERFORM VERIFICA-CNPJ-DUPLICADO
            END-IF.
            EXIT.
+       VERIFICA-CNPJ-DUPLICADO SECTION.
+           MOVE COD-CLIENTE  TO WS-SNAP-COD-CLIENTE
+           MOVE CNPJ-CLIENTE TO WS-SNAP-CNPJ-CLIENTE
+           MOVE RAZAO-CLIENTE TO WS-SNAP-RAZAO-CLIENTE
+           MOVE LAT-CLIENTE  TO WS-SNAP-LAT-CLIENTE
+           MOVE LON-CLIENTE  TO WS-SNAP-LON-CLIENTE
+           MOVE SITUACAO-CLIENTE TO WS-SNAP-SITUACAO-CLIENTE
+           MOVE ZEROS TO WS-ARQ-FIM-VEND
+           MOVE ZEROS TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+               INVALID KEY
+                  MOVE 1 TO WS-ARQ-FIM-VEND
+           END-START
+           PERFORM UNTIL ARQ-FIM-VEND
+               READ ARQ-CLIENTE NEXT RECORD WITH NO LOCK
+                   AT END
+                      MOVE 1 TO WS-ARQ-FIM-VEND
+                   NOT AT END
+                      IF CNPJ-CLIENTE = WS-SNAP-CNPJ-CLIENTE AND
+                         COD-CLIENTE NOT = WS-SNAP-COD-CLIENTE
+                         MOVE "CNPJ JA CADASTRADO PARA OUTRO CLIENTE"
+                              TO WS-MSG
+                         MOVE ZEROS TO WS-ARQ
+                         MOVE 1 TO WS-ARQ-FIM-VEND
+                      END-IF
+               END-READ
+           END-PERFORM
+           MOVE WS-SNAP-COD-CLIENTE  TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+               INVALID KEY
+                  CONTINUE
+           END-START
+           READ ARQ-CLIENTE NEXT RECORD WITH NO LOCK
+               AT END
+                  CONTINUE
+           END-READ
+           MOVE WS-SNAP-COD-CLIENTE  TO COD-CLIENTE
+           MOVE WS-SNAP-CNPJ-CLIENTE TO CNPJ-CLIENTE
+           MOVE WS-SNAP-RAZAO-CLIENTE TO RAZAO-CLIENTE
+           MOVE WS-SNAP-LAT-CLIENTE  TO LAT-CLIENTE
+           MOVE WS-SNAP-LON-CLIENTE  TO LON-CLIENTE
+           MOVE WS-SNAP-SITUACAO-CLIENTE TO SITUACAO-CLIENTE.
+           EXIT.
        CHAMA-VALIDA SECTION.
            CALL VALIDA USING VALIDA-DADOS
                IF COD-RETORNO <> ZEROS
@@ -296,20 +952,54 @@
               MOVE MSG-RETORNO TO WS-MSG
            EXIT.
        EXIT.
+       CHAMA-CEPLOOKUP SECTION.
+           MOVE CNPJ-CLIENTE TO CNPJ-PESQUISA-CEP
+           CALL CEPLOOKUP USING CEP-DADOS
+           IF COD-RETORNO-CEP = ZEROS
+               MOVE LAT-RETORNO-CEP TO LAT-CLIENTE
+               MOVE LON-RETORNO-CEP TO LON-CLIENTE
+           END-IF.
+           EXIT.
+       VERIFICA-CEP-DIVERGENTE SECTION.
+           MOVE CNPJ-CLIENTE TO CNPJ-PESQUISA-CEP
+           CALL CEPLOOKUP USING CEP-DADOS
+           IF COD-RETORNO-CEP = ZEROS
+               COMPUTE WS-DIF-LAT-CEP = LAT-CLIENTE - LAT-RETORNO-CEP
+               COMPUTE WS-DIF-LON-CEP = LON-CLIENTE - LON-RETORNO-CEP
+               IF FUNCTION ABS(WS-DIF-LAT-CEP) > WS-TOLERANCIA-CEP OR
+                  FUNCTION ABS(WS-DIF-LON-CEP) > WS-TOLERANCIA-CEP
+                   MOVE 1 TO WS-CEP-DIVERGENTE
+                   MOVE "LAT/LON NAO CONFERE COM O CEP DO CNPJ"
+                        TO WS-MSG
+               END-IF
+           END-IF.
+           EXIT.
        EXECUTA-ALTERACAO-CLIENTE SECTION.
            PERFORM UNTIL COB-CRT-STATUS = COB-SCR-ESC
                MOVE 1 TO WS-REG
                PERFORM CONSULTA-DADOS-CLIENTE
                IF REG-OK
+                   MOVE COD-CLIENTE    TO WS-HS-COD-CLIENTE
+                   MOVE CNPJ-CLIENTE   TO WS-HS-CNPJ-CLIENTE
+                   MOVE RAZAO-CLIENTE  TO WS-HS-RAZAO-CLIENTE
+                   MOVE SITUACAO-CLIENTE TO WS-HS-SITUACAO-CLIENTE
                    DISPLAY TELA-CADASTRO-CLIENTE
                    ACCEPT TELA-CADASTRO-CLIENTE
                    PERFORM CRITICA-DADOS-CLIENTE
                    IF ARQ-OK
-                      REWRITE WID-ARQ-CLIENTE
-                         INVALID KEY
-                         MOVE "ERRO AO GRAVAR ARQUIVO CLIENTE" TO WS-MSG
-                         MOVE ZEROS TO WS-REG
-                      END-REWRITE
+                      PERFORM REGRAVA-CLIENTE-COM-RETENTATIVA
+                      IF REG-OK
+                         MOVE "CLIENTE" TO WS-HIST-TIPO
+                         MOVE COD-CLIENTE TO WS-HIST-COD
+                         MOVE "ALTERACAO" TO WS-HIST-OPERACAO
+                         STRING "CNPJ=" WS-HS-CNPJ-CLIENTE
+                                " RAZAO=" WS-HS-RAZAO-CLIENTE
+                                DELIMITED BY SIZE INTO WS-HIST-ANTES
+                         STRING "CNPJ=" CNPJ-CLIENTE
+                                " RAZAO=" RAZAO-CLIENTE
+                                DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+                         PERFORM GRAVA-HISTORICO
+                      END-IF
                    END-IF
                 END-IF
                IF NOT ARQ-OK OR NOT REG-OK
@@ -317,10 +1007,112 @@
                    ACCEPT TELA-ERRO
                    DISPLAY TELA-MSG
                END-IF
+               UNLOCK ARQ-CLIENTE
                PERFORM MONTA-TELA-CADASTRO-CLIENTE
                MOVE SPACES TO WID-ARQ-CLIENTE
            END-PERFORM.
            EXIT.
+       REGRAVA-CLIENTE-COM-RETENTATIVA SECTION.
+           MOVE ZEROS TO WS-RETRY-CONT
+           MOVE ZEROS TO WS-RESULTADO-ACESSO
+           PERFORM UNTIL WS-RETRY-CONT >= WS-RETRY-MAX
+               REWRITE WID-ARQ-CLIENTE
+                  INVALID KEY
+                     CONTINUE
+               END-REWRITE
+               IF WS-RESULTADO-ACESSO = 51
+                   ADD 1 TO WS-RETRY-CONT
+                   PERFORM AGUARDA-RETENTATIVA
+               ELSE
+                   MOVE WS-RETRY-MAX TO WS-RETRY-CONT
+               END-IF
+           END-PERFORM
+           IF WS-RESULTADO-ACESSO = ZEROS
+               MOVE 1 TO WS-REG
+           ELSE
+               MOVE ZEROS TO WS-REG
+               PERFORM TRADUZ-RESULTADO-ACESSO
+           END-IF.
+           EXIT.
+       REGRAVA-VENDEDOR-COM-RETENTATIVA SECTION.
+           MOVE ZEROS TO WS-RETRY-CONT
+           MOVE ZEROS TO WS-RESULTADO-ACESSO
+           PERFORM UNTIL WS-RETRY-CONT >= WS-RETRY-MAX
+               REWRITE WID-ARQ-VENDEDOR
+                  INVALID KEY
+                     CONTINUE
+               END-REWRITE
+               IF WS-RESULTADO-ACESSO = 51
+                   ADD 1 TO WS-RETRY-CONT
+                   PERFORM AGUARDA-RETENTATIVA
+               ELSE
+                   MOVE WS-RETRY-MAX TO WS-RETRY-CONT
+               END-IF
+           END-PERFORM
+           IF WS-RESULTADO-ACESSO = ZEROS
+               MOVE 1 TO WS-REG
+           ELSE
+               MOVE ZEROS TO WS-REG
+               PERFORM TRADUZ-RESULTADO-ACESSO
+           END-IF.
+           EXIT.
+       AGUARDA-RETENTATIVA SECTION.
+           COMPUTE WS-RETRY-LIMITE = WS-RETRY-CONT * 2000
+           PERFORM VARYING WS-RETRY-ESPERA FROM 1 BY 1
+               UNTIL WS-RETRY-ESPERA > WS-RETRY-LIMITE
+           END-PERFORM.
+           EXIT.
+       TRADUZ-RESULTADO-ACESSO SECTION.
+           EVALUATE WS-RESULTADO-ACESSO
+               WHEN 00
+                   MOVE "OPERACAO REALIZADA COM SUCESSO" TO WS-MSG
+               WHEN 10
+                   MOVE "FIM DE ARQUIVO ATINGIDO" TO WS-MSG
+               WHEN 21
+                   MOVE "CHAVE FORA DE SEQUENCIA" TO WS-MSG
+               WHEN 22
+                   MOVE "REGISTRO DUPLICADO" TO WS-MSG
+               WHEN 23
+                   MOVE "REGISTRO NAO ENCONTRADO" TO WS-MSG
+               WHEN 24
+                   MOVE "LIMITE DO ARQUIVO EXCEDIDO" TO WS-MSG
+               WHEN 30
+                   MOVE "ERRO PERMANENTE DE E/S NO ARQUIVO" TO WS-MSG
+               WHEN 35
+                   MOVE "ARQUIVO NAO LOCALIZADO" TO WS-MSG
+               WHEN 37
+                   MOVE "ACESSO AO ARQUIVO NAO PERMITIDO" TO WS-MSG
+               WHEN 38
+                   MOVE "ARQUIVO FECHADO COM LOCK, ACESSO NEGADO"
+                        TO WS-MSG
+               WHEN 41
+                   MOVE "ARQUIVO JA ESTA ABERTO" TO WS-MSG
+               WHEN 42
+                   MOVE "ARQUIVO NAO ESTA ABERTO" TO WS-MSG
+               WHEN 43
+                   MOVE "NENHUM REGISTRO LIDO ANTERIORMENTE" TO WS-MSG
+               WHEN 44
+                   MOVE "TAMANHO DE REGISTRO INVALIDO" TO WS-MSG
+               WHEN 46
+                   MOVE "ERRO DE LEITURA SEQUENCIAL" TO WS-MSG
+               WHEN 47
+                   MOVE "LEITURA NAO PERMITIDA NESTE MODO" TO WS-MSG
+               WHEN 48
+                   MOVE "GRAVACAO NAO PERMITIDA NESTE MODO" TO WS-MSG
+               WHEN 49
+                   MOVE "OPERACAO NAO PERMITIDA NESTE MODO" TO WS-MSG
+               WHEN 51
+                   MOVE "REGISTRO BLOQUEADO POR OUTRO USUARIO"
+                        TO WS-MSG
+               WHEN 61
+                   MOVE "ARQUIVO EM USO POR OUTRO PROCESSO" TO WS-MSG
+               WHEN OTHER
+                   STRING "ERRO NO ACESSO AO ARQUIVO - CODIGO "
+                          WS-RESULTADO-ACESSO
+                          DELIMITED BY SIZE INTO WS-MSG
+                   END-STRING
+           END-EVALUATE.
+           EXIT.
        CONSULTA-DADOS-CLIENTE SECTION.
            IF NOT COB-CRT-STATUS = COB-SCR-ESC
                READ ARQ-CLIENTE
@@ -337,24 +1129,336 @@
                MOVE 1 TO WS-REG
                PERFORM CONSULTA-DADOS-CLIENTE
                IF REG-OK
+                   MOVE SITUACAO-CLIENTE TO WS-HS-SITUACAO-CLIENTE
                    DISPLAY TELA-CADASTRO-CLIENTE
                    ACCEPT TELA-CADASTRO-CLIENTE
-                   DELETE ARQ-CLIENTE
-                      INVALID KEY
-                      MOVE "ERRO AO DETETAR REGISTRO CLIENTE"
-                           TO WS-MSG
-                      MOVE ZEROS TO WS-REG
-                   END-DELETE
+                   MOVE "I" TO SITUACAO-CLIENTE
+                   PERFORM REGRAVA-CLIENTE-COM-RETENTATIVA
+                   IF REG-OK
+                      MOVE "CLIENTE" TO WS-HIST-TIPO
+                      MOVE COD-CLIENTE TO WS-HIST-COD
+                      MOVE "EXCLUSAO" TO WS-HIST-OPERACAO
+                      STRING "SITUACAO=" WS-HS-SITUACAO-CLIENTE
+                             DELIMITED BY SIZE INTO WS-HIST-ANTES
+                      STRING "SITUACAO=" SITUACAO-CLIENTE
+                             DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+                      PERFORM GRAVA-HISTORICO
+                   END-IF
                END-IF
                IF NOT REG-OK
                    DISPLAY TELA-ERRO
                    ACCEPT TELA-ERRO
                    DISPLAY TELA-MSG
                END-IF
+               UNLOCK ARQ-CLIENTE
                PERFORM MONTA-TELA-CADASTRO-CLIENTE
                MOVE SPACES TO WID-ARQ-CLIENTE
            END-PERFORM.
            EXIT.
+       CALCULA-TAMANHO-TERMO SECTION.
+           MOVE 40 TO WS-PESQUISA-LEN
+           PERFORM UNTIL WS-PESQUISA-LEN = 0
+               IF WS-PESQUISA-TERMO(WS-PESQUISA-LEN:1) NOT = SPACE
+                  EXIT PERFORM
+               END-IF
+               SUBTRACT 1 FROM WS-PESQUISA-LEN
+           END-PERFORM.
+           EXIT.
+       VERIFICA-OCORRENCIA-CLIENTE SECTION.
+           MOVE ZEROS TO WS-PESQUISA-ACHOU
+           MOVE CNPJ-CLIENTE TO WS-CNPJ-ALFA
+           IF WS-PESQUISA-LEN > ZEROS
+              PERFORM VARYING WS-PESQUISA-POS FROM 1 BY 1
+                  UNTIL WS-PESQUISA-POS > (41 - WS-PESQUISA-LEN)
+                     OR PESQUISA-ACHOU
+                  IF RAZAO-CLIENTE(WS-PESQUISA-POS:WS-PESQUISA-LEN) =
+                     WS-PESQUISA-TERMO(1:WS-PESQUISA-LEN)
+                     MOVE 1 TO WS-PESQUISA-ACHOU
+                  END-IF
+              END-PERFORM
+              IF NOT PESQUISA-ACHOU AND WS-PESQUISA-LEN <= 14
+                 PERFORM VARYING WS-PESQUISA-POS FROM 1 BY 1
+                     UNTIL WS-PESQUISA-POS > (15 - WS-PESQUISA-LEN)
+                        OR PESQUISA-ACHOU
+                     IF WS-CNPJ-ALFA(WS-PESQUISA-POS:WS-PESQUISA-LEN) =
+                        WS-PESQUISA-TERMO(1:WS-PESQUISA-LEN)
+                        MOVE 1 TO WS-PESQUISA-ACHOU
+                     END-IF
+                 END-PERFORM
+              END-IF
+           END-IF.
+           EXIT.
+       EXECUTA-PESQUISA-CLIENTE SECTION.
+           PERFORM CALCULA-TAMANHO-TERMO
+           MOVE ZEROS TO WS-ARQ-FIM
+           MOVE ZEROS TO COD-CLIENTE
+           START ARQ-CLIENTE KEY IS NOT LESS THAN COD-CLIENTE
+               INVALID KEY
+                  MOVE 1 TO WS-ARQ-FIM
+           END-START
+           PERFORM UNTIL ARQ-FIM OR COB-CRT-STATUS = COB-SCR-ESC
+               READ ARQ-CLIENTE NEXT RECORD WITH NO LOCK
+                   AT END
+                      MOVE 1 TO WS-ARQ-FIM
+                   NOT AT END
+                      PERFORM VERIFICA-OCORRENCIA-CLIENTE
+                      IF PESQUISA-ACHOU
+                         MOVE "ENCONTRADO - ENTER=PROXIMO ESC=SAIR"
+                              TO WS-MSG
+                         DISPLAY TELA-CADASTRO-CLIENTE
+                         DISPLAY TELA-ERRO
+                         ACCEPT TELA-ERRO
+                      END-IF
+               END-READ
+           END-PERFORM
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+              MOVE "FIM DA PESQUISA" TO WS-MSG
+              DISPLAY TELA-ERRO
+              ACCEPT TELA-ERRO
+              DISPLAY TELA-MSG
+           END-IF
+           MOVE SPACES TO WID-ARQ-CLIENTE.
+           EXIT.
+       EXECUTA-INCLUSAO-VENDEDOR SECTION.
+           PERFORM UNTIL COB-CRT-STATUS = COB-SCR-ESC
+               PERFORM CRITICA-DADOS-VENDEDOR
+               IF ARQ-OK
+                   MOVE "A" TO SITUACAO-VENDEDOR
+                   WRITE WID-ARQ-VENDEDOR
+                   MOVE "VENDEDOR" TO WS-HIST-TIPO
+                   MOVE COD-VENDEDOR TO WS-HIST-COD
+                   MOVE "INCLUSAO" TO WS-HIST-OPERACAO
+                   MOVE SPACES TO WS-HIST-ANTES
+                   STRING "CPF=" CPF-VENDEDOR " NOME=" NOME-VENDEDOR
+                          DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+                   PERFORM GRAVA-HISTORICO
+                   PERFORM INICIALIZA-INCLUSAO-VENDEDOR
+               ELSE
+                   DISPLAY TELA-ERRO
+                   ACCEPT TELA-ERRO
+                   DISPLAY TELA-MSG
+               END-IF
+               PERFORM MONTA-TELA-CADASTRO-VENDEDOR
+           END-PERFORM.
+           EXIT.
+       CRITICA-DADOS-VENDEDOR SECTION.
+           IF COD-VENDEDOR = ZEROS
+              MOVE "INFORME CODIGO VALIDO" TO WS-MSG
+           ELSE
+              IF CPF-VENDEDOR = ZEROS
+                 MOVE "INFORME CPF VALIDO" TO WS-MSG
+              ELSE
+                  IF NOME-VENDEDOR = SPACES
+                     MOVE "INFORME O NOME DO VENDEDOR" TO WS-MSG
+                  ELSE
+                      IF LAT-VENDEDOR = ZEROS
+                         MOVE "INFORME LATITUDE VALIDA" TO WS-MSG
+                      ELSE
+                          IF LON-VENDEDOR = ZEROS
+                             MOVE "INFORME LONGITUDE VALIDA" TO WS-MSG
+                          ELSE
+                             MOVE 1 TO WS-ARQ
+                          END-IF
+                      END-IF
+                  END-IF
+              END-IF
+           END-IF,
+           IF ARQ-OK
+               MOVE 1 TO FUNCAO
+               COMPUTE DADO-BASE = CPF-VENDEDOR / 100
+               COMPUTE DADO-DV = CPF-VENDEDOR - (DADO-BASE * 100)
+               PERFORM CHAMA-VALIDA
+           END-IF
+           IF ARQ-OK
+               PERFORM VERIFICA-CPF-DUPLICADO
+           END-IF.
+           EXIT.
+       VERIFICA-CPF-DUPLICADO SECTION.
+           MOVE COD-VENDEDOR  TO WS-SNAP-COD-VENDEDOR
+           MOVE CPF-VENDEDOR  TO WS-SNAP-CPF-VENDEDOR
+           MOVE NOME-VENDEDOR TO WS-SNAP-NOME-VENDEDOR
+           MOVE LAT-VENDEDOR  TO WS-SNAP-LAT-VENDEDOR
+           MOVE LON-VENDEDOR  TO WS-SNAP-LON-VENDEDOR
+           MOVE SITUACAO-VENDEDOR TO WS-SNAP-SITUACAO-VENDEDOR
+           MOVE CAPACIDADE-VENDEDOR TO WS-SNAP-CAPACIDADE-VENDEDOR
+           MOVE ZEROS TO WS-ARQ-FIM-VEND
+           MOVE ZEROS TO COD-VENDEDOR
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+               INVALID KEY
+                  MOVE 1 TO WS-ARQ-FIM-VEND
+           END-START
+           PERFORM UNTIL ARQ-FIM-VEND
+               READ ARQ-VENDEDOR NEXT RECORD WITH NO LOCK
+                   AT END
+                      MOVE 1 TO WS-ARQ-FIM-VEND
+                   NOT AT END
+                      IF CPF-VENDEDOR = WS-SNAP-CPF-VENDEDOR AND
+                         COD-VENDEDOR NOT = WS-SNAP-COD-VENDEDOR
+                         MOVE "CPF JA CADASTRADO PARA OUTRO VENDEDOR"
+                              TO WS-MSG
+                         MOVE ZEROS TO WS-ARQ
+                         MOVE 1 TO WS-ARQ-FIM-VEND
+                      END-IF
+               END-READ
+           END-PERFORM
+           MOVE WS-SNAP-COD-VENDEDOR  TO COD-VENDEDOR
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+               INVALID KEY
+                  CONTINUE
+           END-START
+           READ ARQ-VENDEDOR NEXT RECORD WITH NO LOCK
+               AT END
+                  CONTINUE
+           END-READ
+           MOVE WS-SNAP-COD-VENDEDOR  TO COD-VENDEDOR
+           MOVE WS-SNAP-CPF-VENDEDOR  TO CPF-VENDEDOR
+           MOVE WS-SNAP-NOME-VENDEDOR TO NOME-VENDEDOR
+           MOVE WS-SNAP-LAT-VENDEDOR  TO LAT-VENDEDOR
+           MOVE WS-SNAP-LON-VENDEDOR  TO LON-VENDEDOR
+           MOVE WS-SNAP-SITUACAO-VENDEDOR TO SITUACAO-VENDEDOR
+           MOVE WS-SNAP-CAPACIDADE-VENDEDOR TO CAPACIDADE-VENDEDOR.
+           EXIT.
+       EXECUTA-ALTERACAO-VENDEDOR SECTION.
+           PERFORM UNTIL COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 1 TO WS-REG
+               PERFORM CONSULTA-DADOS-VENDEDOR
+               IF REG-OK
+                   MOVE COD-VENDEDOR    TO WS-HS-COD-VENDEDOR
+                   MOVE CPF-VENDEDOR    TO WS-HS-CPF-VENDEDOR
+                   MOVE NOME-VENDEDOR   TO WS-HS-NOME-VENDEDOR
+                   MOVE SITUACAO-VENDEDOR TO WS-HS-SITUACAO-VENDEDOR
+                   DISPLAY TELA-CADASTRO-VENDEDOR
+                   ACCEPT TELA-CADASTRO-VENDEDOR
+                   PERFORM CRITICA-DADOS-VENDEDOR
+                   IF ARQ-OK
+                      PERFORM REGRAVA-VENDEDOR-COM-RETENTATIVA
+                      IF REG-OK
+                         MOVE "VENDEDOR" TO WS-HIST-TIPO
+                         MOVE COD-VENDEDOR TO WS-HIST-COD
+                         MOVE "ALTERACAO" TO WS-HIST-OPERACAO
+                         STRING "CPF=" WS-HS-CPF-VENDEDOR
+                                " NOME=" WS-HS-NOME-VENDEDOR
+                                DELIMITED BY SIZE INTO WS-HIST-ANTES
+                         STRING "CPF=" CPF-VENDEDOR
+                                " NOME=" NOME-VENDEDOR
+                                DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+                         PERFORM GRAVA-HISTORICO
+                      END-IF
+                   END-IF
+                END-IF
+               IF NOT ARQ-OK OR NOT REG-OK
+                   DISPLAY TELA-ERRO
+                   ACCEPT TELA-ERRO
+                   DISPLAY TELA-MSG
+               END-IF
+               UNLOCK ARQ-VENDEDOR
+               PERFORM MONTA-TELA-CADASTRO-VENDEDOR
+               MOVE SPACES TO WID-ARQ-VENDEDOR
+           END-PERFORM.
+           EXIT.
+       CONSULTA-DADOS-VENDEDOR SECTION.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ ARQ-VENDEDOR
+                   INVALID KEY
+                   MOVE "VENDEDOR NAO LOCALIZADO" TO WS-MSG
+                   MOVE ZEROS TO WS-REG
+               END-READ
+           ELSE
+               MOVE 99 TO WS-RESULTADO-ACESSO
+           END-IF
+           EXIT.
+       EXECUTA-EXCLUSAO-VENDEDOR SECTION.
+           PERFORM UNTIL COB-CRT-STATUS = COB-SCR-ESC
+               MOVE 1 TO WS-REG
+               PERFORM CONSULTA-DADOS-VENDEDOR
+               IF REG-OK
+                   MOVE SITUACAO-VENDEDOR TO WS-HS-SITUACAO-VENDEDOR
+                   DISPLAY TELA-CADASTRO-VENDEDOR
+                   ACCEPT TELA-CADASTRO-VENDEDOR
+                   MOVE "I" TO SITUACAO-VENDEDOR
+                   PERFORM REGRAVA-VENDEDOR-COM-RETENTATIVA
+                   IF REG-OK
+                      MOVE "VENDEDOR" TO WS-HIST-TIPO
+                      MOVE COD-VENDEDOR TO WS-HIST-COD
+                      MOVE "EXCLUSAO" TO WS-HIST-OPERACAO
+                      STRING "SITUACAO=" WS-HS-SITUACAO-VENDEDOR
+                             DELIMITED BY SIZE INTO WS-HIST-ANTES
+                      STRING "SITUACAO=" SITUACAO-VENDEDOR
+                             DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+                      PERFORM GRAVA-HISTORICO
+                   END-IF
+               END-IF
+               IF NOT REG-OK
+                   DISPLAY TELA-ERRO
+                   ACCEPT TELA-ERRO
+                   DISPLAY TELA-MSG
+               END-IF
+               UNLOCK ARQ-VENDEDOR
+               PERFORM MONTA-TELA-CADASTRO-VENDEDOR
+               MOVE SPACES TO WID-ARQ-VENDEDOR
+           END-PERFORM.
+           EXIT.
+       VERIFICA-OCORRENCIA-VENDEDOR SECTION.
+           MOVE ZEROS TO WS-PESQUISA-ACHOU
+           MOVE CPF-VENDEDOR TO WS-CPF-ALFA
+           IF WS-PESQUISA-LEN > ZEROS
+              PERFORM VARYING WS-PESQUISA-POS FROM 1 BY 1
+                  UNTIL WS-PESQUISA-POS > (41 - WS-PESQUISA-LEN)
+                     OR PESQUISA-ACHOU
+                  IF NOME-VENDEDOR(WS-PESQUISA-POS:WS-PESQUISA-LEN) =
+                     WS-PESQUISA-TERMO(1:WS-PESQUISA-LEN)
+                     MOVE 1 TO WS-PESQUISA-ACHOU
+                  END-IF
+              END-PERFORM
+              IF NOT PESQUISA-ACHOU AND WS-PESQUISA-LEN <= 11
+                 PERFORM VARYING WS-PESQUISA-POS FROM 1 BY 1
+                     UNTIL WS-PESQUISA-POS > (12 - WS-PESQUISA-LEN)
+                        OR PESQUISA-ACHOU
+                     IF WS-CPF-ALFA(WS-PESQUISA-POS:WS-PESQUISA-LEN) =
+                        WS-PESQUISA-TERMO(1:WS-PESQUISA-LEN)
+                        MOVE 1 TO WS-PESQUISA-ACHOU
+                     END-IF
+                 END-PERFORM
+              END-IF
+           END-IF.
+           EXIT.
+       EXECUTA-PESQUISA-VENDEDOR SECTION.
+           PERFORM CALCULA-TAMANHO-TERMO
+           MOVE ZEROS TO WS-ARQ-FIM
+           MOVE ZEROS TO COD-VENDEDOR
+           START ARQ-VENDEDOR KEY IS NOT LESS THAN COD-VENDEDOR
+               INVALID KEY
+                  MOVE 1 TO WS-ARQ-FIM
+           END-START
+           PERFORM UNTIL ARQ-FIM OR COB-CRT-STATUS = COB-SCR-ESC
+               READ ARQ-VENDEDOR NEXT RECORD WITH NO LOCK
+                   AT END
+                      MOVE 1 TO WS-ARQ-FIM
+                   NOT AT END
+                      PERFORM VERIFICA-OCORRENCIA-VENDEDOR
+                      IF PESQUISA-ACHOU
+                         MOVE "ENCONTRADO - ENTER=PROXIMO ESC=SAIR"
+                              TO WS-MSG
+                         DISPLAY TELA-CADASTRO-VENDEDOR
+                         DISPLAY TELA-ERRO
+                         ACCEPT TELA-ERRO
+                      END-IF
+               END-READ
+           END-PERFORM
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+              MOVE "FIM DA PESQUISA" TO WS-MSG
+              DISPLAY TELA-ERRO
+              ACCEPT TELA-ERRO
+              DISPLAY TELA-MSG
+           END-IF
+           MOVE SPACES TO WID-ARQ-VENDEDOR.
+           EXIT.
+       INICIALIZA-INCLUSAO-VENDEDOR SECTION.
+           MOVE "INCLUSAO" TO WS-CAB-PARTE1.
+           MOVE "ESC PARA CANCELAR E ENTER PARA CONFIRMAR" TO WS-MSG.
+           DISPLAY TELA.
+           MOVE SPACES TO WID-ARQ-VENDEDOR.
+           EXIT.
        EXECUTA-IMPORTACAO SECTION.
            PERFORM UNTIL COB-CRT-STATUS = COB-SCR-ESC
            IF NOMEARQ = SPACES
@@ -365,18 +1469,33 @@
            ELSE
               OPEN INPUT ARQ-IMPORTACAO
                  IF WS-RESULTADO-ACESSO = ZEROS
+                    MOVE ZEROS TO WS-CONT-LIDOS
+                    MOVE ZEROS TO WS-CONT-CARREGADOS
+                    MOVE ZEROS TO WS-CONT-REJEITADOS
+                    MOVE ZEROS TO WS-CKPT-PULAR
+                    PERFORM VERIFICA-CHECKPOINT
+                    IF WS-CKPT-PULAR > ZEROS
+                       PERFORM PULA-REGISTROS-IMPORTADOS
+                       OPEN EXTEND ARQ-REJEITADOS
+                    ELSE
+                       OPEN OUTPUT ARQ-REJEITADOS
+                    END-IF
                     PERFORM UNTIL ARQ-FIM
                        PERFORM PROCESSA-ARQUIVO
                     END-PERFORM
-                    MOVE SPACES TO WS-MSG
+                    CLOSE ARQ-IMPORTACAO
+                    CLOSE ARQ-REJEITADOS
+                    PERFORM LIMPA-CHECKPOINT
+                    STRING WS-CONT-LIDOS      DELIMITED BY SIZE
+                           ' LIDOS, '         DELIMITED BY SIZE
+                           WS-CONT-CARREGADOS DELIMITED BY SIZE
+                           ' CARREGADOS, '    DELIMITED BY SIZE
+                           WS-CONT-REJEITADOS DELIMITED BY SIZE
+                           ' REJEITADOS'      DELIMITED BY SIZE
+                           INTO WS-MSG
+                    END-STRING
                  ELSE
-                    IF WS-RESULTADO-ACESSO = 35
-                       MOVE "ARQUIVO NAO LOCALIZADO" TO WS-MSG
-                    ELSE
-                       STRING 'ERRO NO ACESSO AO ARQUIVO '
-                              WS-RESULTADO-ACESSO INTO WS-MSG
-                       END-STRING
-                    END-IF
+                    PERFORM TRADUZ-RESULTADO-ACESSO
                     DISPLAY TELA-ERRO
                     ACCEPT TELA-ERRO
                     DISPLAY TELA-MSG
@@ -391,19 +1510,145 @@
                AT END
                   MOVE 1 TO WS-ARQ-FIM
                NOT AT END
+                  ADD 1 TO WS-CONT-LIDOS
                   PERFORM TRATA-REGISTRO
+                  IF FUNCTION MOD (WS-CONT-LIDOS, WS-CKPT-INTERVALO) = 0
+                     PERFORM GRAVA-CHECKPOINT
+                  END-IF
            END-READ
            EXIT.
+       VERIFICA-CHECKPOINT SECTION.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-RESULTADO-ACESSO = ZEROS
+              READ ARQ-CHECKPOINT
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF CKPT-NOMEARQ = NOMEARQ AND CKPT-LIDOS > ZEROS
+                        MOVE 'RETOMAR IMPORTACAO INTERROMPIDA?'
+                             TO WS-MSG
+                        DISPLAY TELA-RETOMA-IMPORTACAO
+                        ACCEPT TELA-RETOMA-IMPORTACAO
+                        IF RETOMA-IMPORTACAO
+                           MOVE CKPT-LIDOS      TO WS-CONT-LIDOS
+                           MOVE CKPT-CARREGADOS TO WS-CONT-CARREGADOS
+                           MOVE CKPT-REJEITADOS TO WS-CONT-REJEITADOS
+                           MOVE CKPT-LIDOS      TO WS-CKPT-PULAR
+                        END-IF
+                     END-IF
+              END-READ
+              CLOSE ARQ-CHECKPOINT
+           END-IF.
+           EXIT.
+       PULA-REGISTROS-IMPORTADOS SECTION.
+           MOVE ZEROS TO WS-ARQ-FIM-VEND
+           PERFORM WS-CKPT-PULAR TIMES
+              IF NOT ARQ-FIM-VEND
+                 READ ARQ-IMPORTACAO
+                    AT END
+                       MOVE 1 TO WS-ARQ-FIM-VEND
+                 END-READ
+              END-IF
+           END-PERFORM.
+           EXIT.
+       GRAVA-CHECKPOINT SECTION.
+           MOVE NOMEARQ           TO CKPT-NOMEARQ
+           MOVE WS-CONT-LIDOS     TO CKPT-LIDOS
+           MOVE WS-CONT-CARREGADOS TO CKPT-CARREGADOS
+           MOVE WS-CONT-REJEITADOS TO CKPT-REJEITADOS
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE WID-ARQ-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+           EXIT.
+       LIMPA-CHECKPOINT SECTION.
+           OPEN OUTPUT ARQ-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT.
+           EXIT.
        TRATA-REGISTRO SECTION.
-5           MOVE ZEROS TO WS-ARQ
+           EVALUATE TRUE
+               WHEN REG-CLIENTE-IMP
+                   PERFORM TRATA-REGISTRO-CLIENTE
+               WHEN REG-VENDEDOR-IMP
+                   PERFORM TRATA-REGISTRO-VENDEDOR
+           END-EVALUATE.
+           EXIT.
+       TRATA-REGISTRO-CLIENTE SECTION.
+           MOVE ZEROS TO WS-ARQ
            MOVE COD-CLIENTE-IMP TO COD-CLIENTE
            MOVE CNPJ-CLIENTE-IMP TO CNPJ-CLIENTE
            MOVE RAZAO-CLIENTE-IMP TO RAZAO-CLIENTE
            MOVE LAT-CLIENTE-IMP TO LAT-CLIENTE
            MOVE LON-CLIENTE-IMP TO LON-CLIENTE
+           MOVE SITUACAO-CLIENTE-IMP TO SITUACAO-CLIENTE
+           IF NOT ATIVO-CLIENTE AND NOT INATIVO-CLIENTE
+              MOVE "A" TO SITUACAO-CLIENTE
+           END-IF
            PERFORM CRITICA-DADOS-CLIENTE
            IF ARQ-OK
               WRITE WID-ARQ-CLIENTE
+                 INVALID KEY
+                 MOVE "CLIENTE JA CADASTRADO" TO WS-MSG
+                 MOVE ZEROS TO WS-ARQ
+              END-WRITE
+           END-IF
+           IF ARQ-OK
+              ADD 1 TO WS-CONT-CARREGADOS
+              MOVE "CLIENTE" TO WS-HIST-TIPO
+              MOVE COD-CLIENTE TO WS-HIST-COD
+              MOVE "INCLUSAO" TO WS-HIST-OPERACAO
+              MOVE SPACES TO WS-HIST-ANTES
+              STRING "CNPJ=" CNPJ-CLIENTE " RAZAO=" RAZAO-CLIENTE
+                     DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+              PERFORM GRAVA-HISTORICO
+           ELSE
+              MOVE "CLIENTE" TO WS-REJ-TIPO
+              MOVE COD-CLIENTE-IMP TO WS-REJ-COD
+              MOVE WS-MSG TO WS-REJ-MSG
+              MOVE WS-LINHA-REJEITADO TO WID-ARQ-REJEITADOS
+              WRITE WID-ARQ-REJEITADOS
+              ADD 1 TO WS-CONT-REJEITADOS
+           END-IF.
+           EXIT.
+       TRATA-REGISTRO-VENDEDOR SECTION.
+           MOVE ZEROS TO WS-ARQ
+           MOVE COD-VENDEDOR-IMP TO COD-VENDEDOR
+           MOVE CPF-VENDEDOR-IMP TO CPF-VENDEDOR
+           MOVE NOME-VENDEDOR-IMP TO NOME-VENDEDOR
+           MOVE LAT-VENDEDOR-IMP TO LAT-VENDEDOR
+           MOVE LON-VENDEDOR-IMP TO LON-VENDEDOR
+           MOVE SITUACAO-VENDEDOR-IMP TO SITUACAO-VENDEDOR
+           IF NOT ATIVO-VENDEDOR AND NOT INATIVO-VENDEDOR
+              MOVE "A" TO SITUACAO-VENDEDOR
+           END-IF
+           IF CAPACIDADE-VENDEDOR-IMP IS NUMERIC
+              MOVE CAPACIDADE-VENDEDOR-IMP TO CAPACIDADE-VENDEDOR
+           ELSE
+              MOVE ZEROS TO CAPACIDADE-VENDEDOR
+           END-IF
+           PERFORM CRITICA-DADOS-VENDEDOR
+           IF ARQ-OK
+              WRITE WID-ARQ-VENDEDOR
+                 INVALID KEY
+                 MOVE "VENDEDOR JA CADASTRADO" TO WS-MSG
+                 MOVE ZEROS TO WS-ARQ
+              END-WRITE
+           END-IF
+           IF ARQ-OK
+              ADD 1 TO WS-CONT-CARREGADOS
+              MOVE "VENDEDOR" TO WS-HIST-TIPO
+              MOVE COD-VENDEDOR TO WS-HIST-COD
+              MOVE "INCLUSAO" TO WS-HIST-OPERACAO
+              MOVE SPACES TO WS-HIST-ANTES
+              STRING "CPF=" CPF-VENDEDOR " NOME=" NOME-VENDEDOR
+                     DELIMITED BY SIZE INTO WS-HIST-DEPOIS
+              PERFORM GRAVA-HISTORICO
+           ELSE
+              MOVE "VENDEDOR" TO WS-REJ-TIPO
+              MOVE COD-VENDEDOR-IMP TO WS-REJ-COD
+              MOVE WS-MSG TO WS-REJ-MSG
+              MOVE WS-LINHA-REJEITADO TO WID-ARQ-REJEITADOS
+              WRITE WID-ARQ-REJEITADOS
+              ADD 1 TO WS-CONT-REJEITADOS
            END-IF.
            EXIT.
        INICIALIZA-INCLUSAO-CLIENTE SECTION.
@@ -461,6 +1706,20 @@
            DISPLAY TELA.
            ACCEPT TELA-ARQ-IMPORTACAO.
            EXIT.
+       MONTA-TELA-ARQUIVO-EXPORTACAO SECTION.
+           MOVE SPACES TO NOMEARQ-EXP
+           MOVE "MENU EXECUCAO" TO WS-CAB-PARTE1
+           MOVE "INFORME O NOME DO ARQUIVO DE BACKUP" TO WS-MSG
+           DISPLAY TELA.
+           ACCEPT TELA-ARQ-EXPORTACAO.
+           EXIT.
+       MONTA-TELA-PESQUISA SECTION.
+           MOVE SPACES TO WS-PESQUISA-TERMO
+           MOVE "PESQUISA" TO WS-CAB-PARTE1
+           MOVE "ENTER PARA PESQUISAR, ESC PARA VOLTAR" TO WS-MSG
+           DISPLAY TELA.
+           ACCEPT TELA-PESQUISA.
+           EXIT.
        INICIALIZA-TELA SECTION.
            MOVE "ESCOLHA A OPCAO" TO WS-MSG
            MOVE SPACES TO WS-OPCAO1 WS-OPCAO2 WS-OPCAO3
